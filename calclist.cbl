@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author:    Fabio Cicerelli
+      * Date:      09/AUG/2026
+      * Purpose:   Listing report for the CALC-MASTER file, in request-
+      *            id sequence, carrying the shared RPTHDTR report
+      *            header and trailer so its totals reconcile against
+      *            the division and condicional reports.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. calclist.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-MASTER-FILE ASSIGN TO "CALCMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-REQUEST-ID
+               FILE STATUS IS CM-FILE-STATUS.
+           SELECT CALC-LISTING-FILE ASSIGN TO "CALCLIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-MASTER-FILE.
+       COPY CALCMST.
+       FD  CALC-LISTING-FILE.
+       01  CALC-LISTING-LINE           PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY RPTHDTR.
+       77 CM-FILE-STATUS PIC X(02) VALUE SPACES.
+       77 EOF-SWITCH PIC X(01) VALUE "N".
+           88 END-OF-FILE VALUE "Y".
+       77 RECORDS-READ-COUNT PIC 9(08) VALUE ZERO.
+       77 CONTROL-TOTAL PIC 9(10) VALUE ZERO.
+       77 REPORT-PAGE-NUMBER PIC 9(04) VALUE 1.
+       77 REPORT-RUN-DATE PIC 9(08) VALUE ZERO.
+       01  CALC-DETAIL-LINE.
+           05  CD-REQUEST-ID           PIC 9(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CD-NUMERATOR            PIC 9(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CD-DENOMINATOR          PIC 9(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CD-QUOTIENT             PIC 9(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CD-RESIDUO              PIC 9(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CD-STATUS               PIC X(01).
+           05  FILLER                  PIC X(35) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-PROCESS-RECORD UNTIL END-OF-FILE.
+            PERFORM 9000-FINALIZE.
+            STOP RUN.
+
+       1000-INITIALIZE.
+            OPEN INPUT CALC-MASTER-FILE.
+            OPEN OUTPUT CALC-LISTING-FILE.
+            ACCEPT REPORT-RUN-DATE FROM DATE YYYYMMDD.
+            PERFORM 1100-WRITE-REPORT-HEADER.
+            PERFORM 8000-READ-MASTER.
+
+       1100-WRITE-REPORT-HEADER.
+            MOVE "LISTADO DE CALC-MASTER" TO RH-TITLE.
+            MOVE REPORT-RUN-DATE TO RH-RUN-DATE.
+            MOVE REPORT-PAGE-NUMBER TO RH-PAGE-NUMBER.
+            MOVE RPT-HEADER-LINE TO CALC-LISTING-LINE.
+            WRITE CALC-LISTING-LINE.
+
+       2000-PROCESS-RECORD.
+            MOVE CM-REQUEST-ID TO CD-REQUEST-ID.
+            MOVE CM-NUMERATOR TO CD-NUMERATOR.
+            MOVE CM-DENOMINATOR TO CD-DENOMINATOR.
+            MOVE CM-QUOTIENT TO CD-QUOTIENT.
+            MOVE CM-RESIDUO TO CD-RESIDUO.
+            MOVE CM-STATUS TO CD-STATUS.
+            MOVE CALC-DETAIL-LINE TO CALC-LISTING-LINE.
+            WRITE CALC-LISTING-LINE.
+            ADD CM-QUOTIENT TO CONTROL-TOTAL.
+            PERFORM 8000-READ-MASTER.
+
+       8000-READ-MASTER.
+            READ CALC-MASTER-FILE NEXT RECORD
+                AT END SET END-OF-FILE TO TRUE
+                NOT AT END ADD 1 TO RECORDS-READ-COUNT
+            END-READ.
+
+       9000-FINALIZE.
+            PERFORM 1300-WRITE-REPORT-TRAILER.
+            CLOSE CALC-MASTER-FILE.
+            CLOSE CALC-LISTING-FILE.
+
+       1300-WRITE-REPORT-TRAILER.
+            MOVE RECORDS-READ-COUNT TO RT-RECORDS-READ.
+            MOVE ZERO TO RT-RECORDS-REJECTED.
+            MOVE CONTROL-TOTAL TO RT-CONTROL-TOTAL.
+            MOVE RPT-TRAILER-LINE TO CALC-LISTING-LINE.
+            WRITE CALC-LISTING-LINE.
+       END PROGRAM calclist.
