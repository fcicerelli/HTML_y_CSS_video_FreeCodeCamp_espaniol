@@ -3,21 +3,106 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   09/AUG/2026 - Added sign-on validation of WS-NAME against
+      *                 USER-MASTER before the welcome message, and a
+      *                 session audit trail of every attempt (accepted
+      *                 or rejected) written to AUDITLOG.
+      *   09/AUG/2026 - Changed STOP RUN to GOBACK so this program can
+      *                 also be CALLed from menu.cbl and return control
+      *                 to the caller.
+      *   09/AUG/2026 - Review fix: PROGRAM-ID changed from the quoted
+      *                 literal "FIRSTPROG" to the unquoted lowercase
+      *                 name firstprog, matching the module-naming
+      *                 convention every other program in the CALL
+      *                 graph relies on (one .cbl -> one module named
+      *                 after its lowercase source filename); the
+      *                 uppercase literal never resolved at runtime
+      *                 against the firstprog.so module menu.cbl links
+      *                 against.
+      *   09/AUG/2026 - Review fix: added a LINKAGE SECTION item
+      *                 passed back to the caller with the outcome of
+      *                 sign-on validation. menu.cbl was previously
+      *                 CALLing this program for its side effects only
+      *                 and granting menu access regardless of whether
+      *                 validation passed.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. "FIRSTPROG".
+       PROGRAM-ID. firstprog.
       * AUTHOR. FABIO CICERELLI.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "USRMSTR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AL-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  USER-MASTER-FILE.
+       COPY USRMST.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
        WORKING-STORAGE SECTION.
        01 WS-NAME PIC A(20).
+       77  AL-FILE-STATUS PIC X(02) VALUE SPACES.
+       77  EOF-SWITCH PIC X(01) VALUE "N".
+           88  END-OF-FILE VALUE "Y".
+       77  USER-VALID-SWITCH PIC X(01) VALUE "N".
+           88  USER-IS-VALID VALUE "Y".
+       LINKAGE SECTION.
+       01  SIGNON-RESULT PIC X(01).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING SIGNON-RESULT.
             1000-START-PARA.
+            PERFORM 1100-OPEN-AUDIT-LOG.
             DISPLAY "Enter your name: " WITH NO ADVANCING.
             ACCEPT WS-NAME.
-            DISPLAY " Welcome " WS-NAME.
-       STOP RUN.
+            PERFORM 2000-VALIDATE-USER.
+            PERFORM 3000-WRITE-AUDIT-RECORD.
+            IF USER-IS-VALID
+                DISPLAY " Welcome " WS-NAME
+                MOVE "Y" TO SIGNON-RESULT
+            ELSE
+                DISPLAY " Access denied for " WS-NAME
+                MOVE "N" TO SIGNON-RESULT
+            END-IF.
+            CLOSE AUDIT-LOG-FILE.
+       GOBACK.
+
+       1100-OPEN-AUDIT-LOG.
+            OPEN EXTEND AUDIT-LOG-FILE.
+            IF AL-FILE-STATUS = "35"
+                OPEN OUTPUT AUDIT-LOG-FILE
+            END-IF.
+
+       2000-VALIDATE-USER.
+            OPEN INPUT USER-MASTER-FILE.
+            MOVE "N" TO EOF-SWITCH.
+            PERFORM 2100-SEARCH-USER UNTIL END-OF-FILE
+                OR USER-IS-VALID.
+            CLOSE USER-MASTER-FILE.
+
+       2100-SEARCH-USER.
+            READ USER-MASTER-FILE
+                AT END SET END-OF-FILE TO TRUE
+                NOT AT END
+                    IF UM-USER-NAME = WS-NAME AND UM-STATUS-ACTIVE
+                        SET USER-IS-VALID TO TRUE
+                    END-IF
+            END-READ.
+
+       3000-WRITE-AUDIT-RECORD.
+            MOVE WS-NAME TO AL-USER-NAME.
+            ACCEPT AL-DATE FROM DATE YYYYMMDD.
+            ACCEPT AL-TIME FROM TIME.
+            IF USER-IS-VALID
+                SET AL-RESULT-ACCEPTED TO TRUE
+            ELSE
+                SET AL-RESULT-REJECTED TO TRUE
+            END-IF.
+            WRITE AUDIT-LOG-RECORD.
+       END PROGRAM firstprog.
