@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author:    Fabio Cicerelli
+      * Date:      09/AUG/2026
+      * Purpose:   Maintenance transaction for the CALC-MASTER file -
+      *            add, change, delete, and inquire a division
+      *            calculation by request-id, so a bad denominator can
+      *            be corrected and the request re-run without
+      *            resubmitting the whole batch.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. calcmnt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-MASTER-FILE ASSIGN TO "CALCMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-REQUEST-ID
+               FILE STATUS IS CM-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-MASTER-FILE.
+       COPY CALCMST.
+       WORKING-STORAGE SECTION.
+       77 CM-FILE-STATUS PIC X(02) VALUE SPACES.
+       77 TRANS-CODE PIC X(01) VALUE SPACES.
+           88 EXIT-REQUESTED VALUE "X" "x".
+       77 WORK-NUMERATOR PIC 9(06) VALUE ZERO.
+       77 WORK-DENOMINATOR PIC 9(06) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-PROCESS-TRANSACTION UNTIL EXIT-REQUESTED.
+            PERFORM 9000-FINALIZE.
+            STOP RUN.
+
+       1000-INITIALIZE.
+            OPEN I-O CALC-MASTER-FILE.
+            IF CM-FILE-STATUS = "35"
+                OPEN OUTPUT CALC-MASTER-FILE
+                CLOSE CALC-MASTER-FILE
+                OPEN I-O CALC-MASTER-FILE
+            END-IF.
+
+       2000-PROCESS-TRANSACTION.
+            DISPLAY "CALC-MASTER MAINTENANCE".
+            DISPLAY "A-ADD  C-CHANGE  D-DELETE  I-INQUIRE  X-EXIT".
+            DISPLAY "Opcion: " WITH NO ADVANCING.
+            ACCEPT TRANS-CODE.
+            EVALUATE TRANS-CODE
+                WHEN "A" WHEN "a"
+                    PERFORM 3000-ADD-RECORD
+                WHEN "C" WHEN "c"
+                    PERFORM 4000-CHANGE-RECORD
+                WHEN "D" WHEN "d"
+                    PERFORM 5000-DELETE-RECORD
+                WHEN "I" WHEN "i"
+                    PERFORM 6000-INQUIRE-RECORD
+                WHEN "X" WHEN "x"
+                    CONTINUE
+                WHEN OTHER
+                    DISPLAY "OPCION NO VALIDA"
+            END-EVALUATE.
+
+       3000-ADD-RECORD.
+            DISPLAY "Request-id: " WITH NO ADVANCING.
+            ACCEPT CM-REQUEST-ID.
+            DISPLAY "Numerador: " WITH NO ADVANCING.
+            ACCEPT WORK-NUMERATOR.
+            DISPLAY "Denominador: " WITH NO ADVANCING.
+            ACCEPT WORK-DENOMINATOR.
+            MOVE WORK-NUMERATOR TO CM-NUMERATOR.
+            MOVE WORK-DENOMINATOR TO CM-DENOMINATOR.
+            IF WORK-DENOMINATOR = ZERO
+                MOVE ZERO TO CM-QUOTIENT
+                MOVE ZERO TO CM-RESIDUO
+                SET CM-STATUS-PENDING TO TRUE
+                DISPLAY "DENOMINADOR EN CERO - QUEDA PENDIENTE"
+            ELSE
+                DIVIDE WORK-NUMERATOR BY WORK-DENOMINATOR
+                    GIVING CM-QUOTIENT REMAINDER CM-RESIDUO
+                SET CM-STATUS-ACTIVE TO TRUE
+            END-IF.
+            WRITE CALC-MASTER-RECORD
+                INVALID KEY
+                    DISPLAY "REQUEST-ID YA EXISTE - NO SE AGREGO"
+            END-WRITE.
+
+       4000-CHANGE-RECORD.
+            DISPLAY "Request-id: " WITH NO ADVANCING.
+            ACCEPT CM-REQUEST-ID.
+            READ CALC-MASTER-FILE
+                INVALID KEY
+                    DISPLAY "REQUEST-ID NO EXISTE"
+                NOT INVALID KEY
+                    DISPLAY "Numerador: " WITH NO ADVANCING
+                    ACCEPT WORK-NUMERATOR
+                    DISPLAY "Denominador: " WITH NO ADVANCING
+                    ACCEPT WORK-DENOMINATOR
+                    MOVE WORK-NUMERATOR TO CM-NUMERATOR
+                    MOVE WORK-DENOMINATOR TO CM-DENOMINATOR
+                    IF WORK-DENOMINATOR = ZERO
+                        MOVE ZERO TO CM-QUOTIENT
+                        MOVE ZERO TO CM-RESIDUO
+                        SET CM-STATUS-PENDING TO TRUE
+                        DISPLAY "DENOMINADOR EN CERO - QUEDA PENDIENTE"
+                    ELSE
+                        DIVIDE WORK-NUMERATOR BY WORK-DENOMINATOR
+                            GIVING CM-QUOTIENT REMAINDER CM-RESIDUO
+                        SET CM-STATUS-ACTIVE TO TRUE
+                    END-IF
+                    REWRITE CALC-MASTER-RECORD
+            END-READ.
+
+       5000-DELETE-RECORD.
+            DISPLAY "Request-id: " WITH NO ADVANCING.
+            ACCEPT CM-REQUEST-ID.
+            READ CALC-MASTER-FILE
+                INVALID KEY
+                    DISPLAY "REQUEST-ID NO EXISTE"
+                NOT INVALID KEY
+                    DELETE CALC-MASTER-FILE
+                        INVALID KEY
+                            DISPLAY "NO SE PUDO BORRAR"
+                    END-DELETE
+            END-READ.
+
+       6000-INQUIRE-RECORD.
+            DISPLAY "Request-id: " WITH NO ADVANCING.
+            ACCEPT CM-REQUEST-ID.
+            READ CALC-MASTER-FILE
+                INVALID KEY
+                    DISPLAY "REQUEST-ID NO EXISTE"
+                NOT INVALID KEY
+                    DISPLAY "ID: " CM-REQUEST-ID
+                    DISPLAY "NUMERADOR: " CM-NUMERATOR
+                    DISPLAY "DENOMINADOR: " CM-DENOMINATOR
+                    DISPLAY "COCIENTE: " CM-QUOTIENT
+                    DISPLAY "RESIDUO: " CM-RESIDUO
+                    DISPLAY "ESTADO: " CM-STATUS
+            END-READ.
+
+       9000-FINALIZE.
+            CLOSE CALC-MASTER-FILE.
+       END PROGRAM calcmnt.
