@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author:    Fabio Cicerelli
+      * Date:      09/AUG/2026
+      * Purpose:   Front-end menu tying firstprog's sign-on, the
+      *            division calculator, and the odd/even classifier
+      *            into a single operator session.
+      * Tectonics: cobc
+      * Modification History:
+      *   09/AUG/2026 - Added the integrated division/classification
+      *                 pipeline as a fourth menu option.
+      *   09/AUG/2026 - Review fix: reworded the division and
+      *                 classification options - both run a full
+      *                 batch pass over the staged DIVIN/CONDIN file,
+      *                 not a single interactive calculation, and the
+      *                 old labels implied otherwise.
+      *   09/AUG/2026 - Review fix: CALL literals for the sign-on and
+      *                 classification programs now match the lowercase
+      *                 module names those programs actually build to
+      *                 (firstprog, condicional) instead of their old
+      *                 PROGRAM-ID text, which never resolved at
+      *                 runtime.
+      *   09/AUG/2026 - Review fix: firstprog now returns a sign-on
+      *                 result, and this menu denies access and loops
+      *                 back to sign-on instead of proceeding into
+      *                 1000-SHOW-MENU regardless of outcome.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menu.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  MENU-OPTION PIC X(01) VALUE SPACES.
+       77  EXIT-SWITCH PIC X(01) VALUE "N".
+           88  EXIT-REQUESTED VALUE "Y".
+       77  SIGNON-RESULT PIC X(01) VALUE "N".
+           88  SIGNON-ACCEPTED VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 1000-SIGN-ON UNTIL SIGNON-ACCEPTED.
+            PERFORM 2000-SHOW-MENU UNTIL EXIT-REQUESTED.
+            STOP RUN.
+
+       1000-SIGN-ON.
+            CALL "firstprog" USING SIGNON-RESULT.
+            IF NOT SIGNON-ACCEPTED
+                DISPLAY "Sign-on rejected - please try again."
+            END-IF.
+
+       2000-SHOW-MENU.
+            DISPLAY " ".
+            DISPLAY "1 - Proceso batch de division (DIVIN)".
+            DISPLAY "2 - Proceso batch de clasificacion (CONDIN)".
+            DISPLAY "3 - Pipeline integrado division/clasificacion".
+            DISPLAY "4 - Salir".
+            DISPLAY "Opcion: " WITH NO ADVANCING.
+            ACCEPT MENU-OPTION.
+            EVALUATE MENU-OPTION
+                WHEN "1"
+                    CALL "division"
+                WHEN "2"
+                    CALL "condicional"
+                WHEN "3"
+                    CALL "pipeline"
+                WHEN "4"
+                    SET EXIT-REQUESTED TO TRUE
+                WHEN OTHER
+                    DISPLAY "OPCION NO VALIDA"
+            END-EVALUATE.
+       END PROGRAM menu.
