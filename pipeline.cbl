@@ -0,0 +1,199 @@
+      ******************************************************************
+      * Author:    Fabio Cicerelli
+      * Date:      09/AUG/2026
+      * Purpose:   Integrated job stream that reads the division
+      *            batch's DIVIN feed, computes each quotient and
+      *            remainder, and classifies the quotient (cero, par y
+      *            positivo, impar y/o negativo) in the same run, so a
+      *            combined numerator/denominator/quotient/remainder/
+      *            classification line comes out the other side without
+      *            manually relaying division.cbl's output into
+      *            condicional.cbl's input.
+      * Tectonics: cobc
+      * Modification History:
+      *   09/AUG/2026 - Review fix: all WORKING-STORAGE counters and
+      *                 switches are now explicitly reset at the top
+      *                 of 1000-INITIALIZE. A CALLed program's
+      *                 WORKING-STORAGE is not reinitialized between
+      *                 CALLs in the same run unit, so a second
+      *                 selection of this program from menu.cbl was
+      *                 carrying over the prior run's totals.
+      *   09/AUG/2026 - Review fix: 2100-VALIDATE-RECORD now rejects a
+      *                 non-numeric DI-REQUEST-ID, matching division.cbl's
+      *                 validation of the same DIVIN record. A non-numeric
+      *                 request-id was previously accepted and moved
+      *                 straight into the numeric PV-REQUEST-ID field.
+      *   09/AUG/2026 - Review fix: now reads DIVPARM and honors
+      *                 PM-ROUND-MODE the same way division.cbl does,
+      *                 instead of always rounding to nearest. The two
+      *                 jobs compute the same quotient from the same
+      *                 DIVIN feed and must agree when the shop has
+      *                 configured truncate mode.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pipeline.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIV-INPUT-FILE ASSIGN TO "DIVIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PIPE-OUTPUT-FILE ASSIGN TO "PIPEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIV-PARAMETER-FILE ASSIGN TO "DIVPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DIV-PARM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIV-INPUT-FILE.
+       COPY DIVIN.
+       FD  PIPE-OUTPUT-FILE.
+       01  PIPE-OUTPUT-LINE            PIC X(80).
+       FD  DIV-PARAMETER-FILE.
+       COPY DIVPARM.
+       WORKING-STORAGE SECTION.
+       COPY RPTHDTR.
+       COPY PIPEREC.
+       77 X PIC 9(06).
+       77 Y PIC 9(06).
+       77 INT-QUOTIENT PIC 9(06).
+       77 DECIMAL-QUOTIENT PIC 9(06)V99.
+       77 RESIDUO PIC 9(06).
+       77 ROUND-MODE-SWITCH PIC X(01) VALUE "N".
+           88 ROUND-NEAREST VALUE "N".
+           88 ROUND-TRUNCATE VALUE "T".
+       77 DIV-PARM-STATUS PIC X(02) VALUE SPACES.
+       77 EOF-SWITCH PIC X(01) VALUE "N".
+           88 END-OF-FILE VALUE "Y".
+       77 VALID-SWITCH PIC X(01) VALUE "Y".
+           88 RECORD-IS-VALID VALUE "Y".
+           88 RECORD-IS-INVALID VALUE "N".
+       77 RECORDS-READ-COUNT PIC 9(08) VALUE ZERO.
+       77 RECORDS-REJECTED-COUNT PIC 9(08) VALUE ZERO.
+       77 CONTROL-TOTAL PIC 9(10) VALUE ZERO.
+       77 REPORT-PAGE-NUMBER PIC 9(04) VALUE 1.
+       77 REPORT-RUN-DATE PIC 9(08) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-PROCESS-RECORD UNTIL END-OF-FILE.
+            PERFORM 9000-FINALIZE.
+            GOBACK.
+
+       1000-INITIALIZE.
+            PERFORM 0900-RESET-WORKING-STORAGE.
+            PERFORM 1050-LOAD-PARAMETERS.
+            OPEN INPUT DIV-INPUT-FILE.
+            OPEN OUTPUT PIPE-OUTPUT-FILE.
+            ACCEPT REPORT-RUN-DATE FROM DATE YYYYMMDD.
+            PERFORM 1100-WRITE-REPORT-HEADER.
+            PERFORM 8000-READ-INPUT.
+
+      ******************************************************************
+      * This program is CALLed from menu.cbl and returns via GOBACK,
+      * so it may run more than once in the same run unit. VALUE
+      * clauses only take effect the first time the program is
+      * loaded, not on every CALL, so every mutable item is reset
+      * here explicitly instead of being left to its VALUE clause.
+      ******************************************************************
+       0900-RESET-WORKING-STORAGE.
+            MOVE ZERO TO X.
+            MOVE ZERO TO Y.
+            MOVE ZERO TO INT-QUOTIENT.
+            MOVE ZERO TO DECIMAL-QUOTIENT.
+            MOVE ZERO TO RESIDUO.
+            MOVE "N" TO ROUND-MODE-SWITCH.
+            MOVE SPACES TO DIV-PARM-STATUS.
+            MOVE "N" TO EOF-SWITCH.
+            SET RECORD-IS-VALID TO TRUE.
+            MOVE ZERO TO RECORDS-READ-COUNT.
+            MOVE ZERO TO RECORDS-REJECTED-COUNT.
+            MOVE ZERO TO CONTROL-TOTAL.
+            MOVE 1 TO REPORT-PAGE-NUMBER.
+            MOVE ZERO TO REPORT-RUN-DATE.
+
+       1050-LOAD-PARAMETERS.
+            OPEN INPUT DIV-PARAMETER-FILE.
+            IF DIV-PARM-STATUS = "00"
+                READ DIV-PARAMETER-FILE
+                    NOT AT END
+                        MOVE PM-ROUND-MODE TO ROUND-MODE-SWITCH
+                END-READ
+                CLOSE DIV-PARAMETER-FILE
+            END-IF.
+
+       1100-WRITE-REPORT-HEADER.
+            MOVE "REPORTE INTEGRADO DIVISION/CLASIFICACION"
+                TO RH-TITLE.
+            MOVE REPORT-RUN-DATE TO RH-RUN-DATE.
+            MOVE REPORT-PAGE-NUMBER TO RH-PAGE-NUMBER.
+            MOVE RPT-HEADER-LINE TO PIPE-OUTPUT-LINE.
+            WRITE PIPE-OUTPUT-LINE.
+
+       2000-PROCESS-RECORD.
+            PERFORM 2100-VALIDATE-RECORD.
+            IF RECORD-IS-VALID
+                PERFORM 2200-CALCULATE-AND-CLASSIFY
+            ELSE
+                ADD 1 TO RECORDS-REJECTED-COUNT
+            END-IF.
+            PERFORM 8000-READ-INPUT.
+
+       2100-VALIDATE-RECORD.
+            SET RECORD-IS-VALID TO TRUE.
+            EVALUATE TRUE
+                WHEN DI-REQUEST-ID IS NOT NUMERIC
+                    SET RECORD-IS-INVALID TO TRUE
+                WHEN DI-NUMERATOR IS NOT NUMERIC
+                    SET RECORD-IS-INVALID TO TRUE
+                WHEN DI-DENOMINATOR IS NOT NUMERIC
+                    SET RECORD-IS-INVALID TO TRUE
+                WHEN DI-DENOMINATOR = ZERO
+                    SET RECORD-IS-INVALID TO TRUE
+            END-EVALUATE.
+
+       2200-CALCULATE-AND-CLASSIFY.
+            MOVE DI-REQUEST-ID TO PV-REQUEST-ID.
+            MOVE DI-NUMERATOR TO X.
+            MOVE DI-DENOMINATOR TO Y.
+            DIVIDE X BY Y GIVING INT-QUOTIENT REMAINDER RESIDUO.
+            EVALUATE TRUE
+                WHEN ROUND-TRUNCATE
+                    COMPUTE DECIMAL-QUOTIENT = X / Y
+                WHEN OTHER
+                    COMPUTE DECIMAL-QUOTIENT ROUNDED = X / Y
+            END-EVALUATE.
+            MOVE X TO PV-NUMERATOR.
+            MOVE Y TO PV-DENOMINATOR.
+            MOVE DECIMAL-QUOTIENT TO PV-QUOTIENT.
+            MOVE RESIDUO TO PV-RESIDUO.
+            MOVE INT-QUOTIENT TO PV-INT-QUOTIENT.
+            CALL "classify" USING PIPE-VALUE-RECORD.
+            PERFORM 2300-WRITE-COMBINED-LINE.
+            ADD 1 TO CONTROL-TOTAL.
+
+       2300-WRITE-COMBINED-LINE.
+            MOVE SPACES TO PIPE-OUTPUT-LINE.
+            STRING "NUM=" PV-NUMERATOR " DEN=" PV-DENOMINATOR
+                " COC=" PV-QUOTIENT " RES=" PV-RESIDUO
+                " CLASE=" PV-CLASSIFICATION
+                DELIMITED BY SIZE INTO PIPE-OUTPUT-LINE.
+            WRITE PIPE-OUTPUT-LINE.
+
+       8000-READ-INPUT.
+            READ DIV-INPUT-FILE
+                AT END SET END-OF-FILE TO TRUE
+                NOT AT END ADD 1 TO RECORDS-READ-COUNT
+            END-READ.
+
+       9000-FINALIZE.
+            PERFORM 1300-WRITE-REPORT-TRAILER.
+            CLOSE DIV-INPUT-FILE.
+            CLOSE PIPE-OUTPUT-FILE.
+
+       1300-WRITE-REPORT-TRAILER.
+            MOVE RECORDS-READ-COUNT TO RT-RECORDS-READ.
+            MOVE RECORDS-REJECTED-COUNT TO RT-RECORDS-REJECTED.
+            MOVE CONTROL-TOTAL TO RT-CONTROL-TOTAL.
+            MOVE RPT-TRAILER-LINE TO PIPE-OUTPUT-LINE.
+            WRITE PIPE-OUTPUT-LINE.
+       END PROGRAM pipeline.
