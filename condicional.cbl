@@ -3,24 +3,193 @@
       * Date:      18/MAR/2025
       * Purpose:   Condicionales
       * Tectonics: cobc
+      * Modification History:
+      *   09/AUG/2026 - Converted from classifying a single ACCEPT'd
+      *                 NUMERO to a batch job that reads the day's
+      *                 values from CONDIN, classifies each, writes a
+      *                 result line per record to CONDOUT, and prints
+      *                 even/odd/sign summary counts at end of job.
+      *   09/AUG/2026 - CONDOUT now carries the shared RPTHDTR report
+      *                 header and trailer (run date, page number,
+      *                 records-read/rejected, control total) so it
+      *                 reconciles against the system's other reports.
+      *   09/AUG/2026 - Changed STOP RUN to GOBACK so this program can
+      *                 also be CALLed from menu.cbl and return control
+      *                 to the caller.
+      *   09/AUG/2026 - NUMERO/RESTO widened to PIC S9(07) to match the
+      *                 CONDIN field width, and zero now gets its own
+      *                 "cero" classification instead of falling into
+      *                 the odd/negative branch.
+      *   09/AUG/2026 - CONDOUT now breaks to a new page (new report
+      *                 header, page number incremented) every
+      *                 LINES-PER-PAGE detail lines instead of
+      *                 scrolling as one continuous listing.
+      *   09/AUG/2026 - Review fix: PROGRAM-ID changed from the
+      *                 placeholder YOUR-PROGRAM-NAME to the lowercase
+      *                 condicional, matching the module-naming
+      *                 convention every other program in the CALL
+      *                 graph relies on (one .cbl -> one module named
+      *                 after its lowercase source filename); the old
+      *                 name never resolved at runtime against the
+      *                 condicional.so module menu.cbl links against.
+      *   09/AUG/2026 - Review fix: all WORKING-STORAGE counters and
+      *                 switches are now explicitly reset at the top
+      *                 of 1000-INITIALIZE. A CALLed program's
+      *                 WORKING-STORAGE is not reinitialized between
+      *                 CALLs in the same run unit, so a second
+      *                 selection of this program from menu.cbl was
+      *                 carrying over the prior run's totals.
+      *   09/AUG/2026 - Review fix: 2000-PROCESS-RECORD now CALLs
+      *                 classify to get the cero/par-positivo/
+      *                 impar-negativo classification instead of
+      *                 hand-duplicating that EVALUATE here, so the
+      *                 rule genuinely lives in the one place
+      *                 classify.cbl's header comment already claimed
+      *                 it did.
+      *   09/AUG/2026 - Review fix: 1400-WRITE-REPORT-TRAILER now
+      *                 writes the even/odd/cero summary breakdown as
+      *                 a detail line on CONDOUT instead of leaving it
+      *                 DISPLAY-only, so a printed copy of the report
+      *                 carries the one number it was meant to convey.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. condicional.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COND-INPUT-FILE ASSIGN TO "CONDIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COND-OUTPUT-FILE ASSIGN TO "CONDOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  COND-INPUT-FILE.
+       COPY CONDIN.
+       FD  COND-OUTPUT-FILE.
+       01  COND-OUTPUT-RECORD          PIC X(80).
        WORKING-STORAGE SECTION.
-       77 NUMERO PIC S999.
-       77 RESTO PIC S999.
-       77 RESIDUO PIC 99.
+       COPY RPTHDTR.
+       COPY PIPEREC.
+       77 NUMERO PIC S9(07).
+       77 EOF-SWITCH PIC X(01) VALUE "N".
+           88 END-OF-FILE VALUE "Y".
+       77 EVEN-POSITIVE-COUNT PIC 9(06) VALUE ZERO.
+       77 ODD-OR-NEGATIVE-COUNT PIC 9(06) VALUE ZERO.
+       77 ZERO-COUNT PIC 9(06) VALUE ZERO.
+       77 TOTAL-COUNT PIC 9(06) VALUE ZERO.
+       77 REPORT-PAGE-NUMBER PIC 9(04) VALUE 1.
+       77 REPORT-RUN-DATE PIC 9(08) VALUE ZERO.
+       77 LINES-PER-PAGE PIC 9(02) VALUE 20.
+       77 LINES-ON-PAGE PIC 9(02) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Escriba un valor numerico: ".
-            ACCEPT NUMERO.
-            DIVIDE NUMERO BY 2 GIVING RESTO REMAINDER RESIDUO.
-            IF (RESIDUO = 0) AND (NUMERO > 0)
-                DISPLAY "El valor de " NUMERO " es par y es positivo"
-            ELSE
-                DISPLAY "El numero " NUMERO " es impar y/o negativo"
-            END-IF
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-PROCESS-RECORD UNTIL END-OF-FILE.
+            PERFORM 9000-FINALIZE.
+            GOBACK.
+
+       1000-INITIALIZE.
+            PERFORM 0900-RESET-WORKING-STORAGE.
+            OPEN INPUT COND-INPUT-FILE.
+            OPEN OUTPUT COND-OUTPUT-FILE.
+            ACCEPT REPORT-RUN-DATE FROM DATE YYYYMMDD.
+            PERFORM 1100-WRITE-REPORT-HEADER.
+            PERFORM 8000-READ-INPUT.
+
+      ******************************************************************
+      * This program is CALLed from menu.cbl and returns via GOBACK,
+      * so it may run more than once in the same run unit. VALUE
+      * clauses only take effect the first time the program is
+      * loaded, not on every CALL, so every mutable item is reset
+      * here explicitly instead of being left to its VALUE clause.
+      ******************************************************************
+       0900-RESET-WORKING-STORAGE.
+            MOVE ZERO TO NUMERO.
+            MOVE "N" TO EOF-SWITCH.
+            MOVE ZERO TO EVEN-POSITIVE-COUNT.
+            MOVE ZERO TO ODD-OR-NEGATIVE-COUNT.
+            MOVE ZERO TO ZERO-COUNT.
+            MOVE ZERO TO TOTAL-COUNT.
+            MOVE 1 TO REPORT-PAGE-NUMBER.
+            MOVE ZERO TO REPORT-RUN-DATE.
+            MOVE ZERO TO LINES-ON-PAGE.
+
+       1100-WRITE-REPORT-HEADER.
+            MOVE "RESUMEN DE CLASIFICACION CONDICIONAL" TO RH-TITLE.
+            MOVE REPORT-RUN-DATE TO RH-RUN-DATE.
+            MOVE REPORT-PAGE-NUMBER TO RH-PAGE-NUMBER.
+            MOVE RPT-HEADER-LINE TO COND-OUTPUT-RECORD.
+            WRITE COND-OUTPUT-RECORD.
+
+       2000-PROCESS-RECORD.
+            IF LINES-ON-PAGE >= LINES-PER-PAGE
+                PERFORM 1200-BREAK-PAGE
+            END-IF.
+            MOVE CI-NUMERO TO NUMERO.
+            ADD 1 TO TOTAL-COUNT.
+            MOVE NUMERO TO PV-INT-QUOTIENT.
+            CALL "classify" USING PIPE-VALUE-RECORD.
+            MOVE SPACES TO COND-OUTPUT-RECORD.
+            EVALUATE PV-CLASSIFICATION
+                WHEN "ES CERO"
+                    ADD 1 TO ZERO-COUNT
+                    STRING "El valor de " NUMERO " es cero"
+                        DELIMITED BY SIZE INTO COND-OUTPUT-RECORD
+                WHEN "ES PAR Y ES POSITIVO"
+                    ADD 1 TO EVEN-POSITIVE-COUNT
+                    STRING "El valor de " NUMERO " es par y es positivo"
+                        DELIMITED BY SIZE INTO COND-OUTPUT-RECORD
+                WHEN OTHER
+                    ADD 1 TO ODD-OR-NEGATIVE-COUNT
+                    STRING "El numero " NUMERO " es impar y/o negativo"
+                        DELIMITED BY SIZE INTO COND-OUTPUT-RECORD
+            END-EVALUATE.
+            WRITE COND-OUTPUT-RECORD.
+            ADD 1 TO LINES-ON-PAGE.
+            PERFORM 8000-READ-INPUT.
+
+       1200-BREAK-PAGE.
+            ADD 1 TO REPORT-PAGE-NUMBER.
+            MOVE ZERO TO LINES-ON-PAGE.
+            PERFORM 1100-WRITE-REPORT-HEADER.
+
+       8000-READ-INPUT.
+            READ COND-INPUT-FILE
+                AT END SET END-OF-FILE TO TRUE
+            END-READ.
+
+       9000-FINALIZE.
+            DISPLAY "TOTAL PROCESADOS: " TOTAL-COUNT.
+            DISPLAY "PARES Y POSITIVOS: " EVEN-POSITIVE-COUNT.
+            DISPLAY "IMPARES Y/O NEGATIVOS: " ODD-OR-NEGATIVE-COUNT.
+            DISPLAY "CEROS: " ZERO-COUNT.
+            PERFORM 1400-WRITE-REPORT-TRAILER.
+            CLOSE COND-INPUT-FILE.
+            CLOSE COND-OUTPUT-FILE.
+
+       1400-WRITE-REPORT-TRAILER.
+            MOVE TOTAL-COUNT TO RT-RECORDS-READ.
+            MOVE ZERO TO RT-RECORDS-REJECTED.
+            MOVE EVEN-POSITIVE-COUNT TO RT-CONTROL-TOTAL.
+            ADD ODD-OR-NEGATIVE-COUNT TO RT-CONTROL-TOTAL.
+            ADD ZERO-COUNT TO RT-CONTROL-TOTAL.
+            MOVE RPT-TRAILER-LINE TO COND-OUTPUT-RECORD.
+            WRITE COND-OUTPUT-RECORD.
+            PERFORM 1500-WRITE-SUMMARY-LINE.
+
+      ******************************************************************
+      * RT-CONTROL-TOTAL above is only the generic read/rejected/total
+      * trailer RPTHDTR carries on every report; it does not break the
+      * total down by category. This line writes the even-positive/
+      * odd-or-negative/cero counts DISPLAYed in 9000-FINALIZE onto
+      * CONDOUT as well, so a printed copy of the report carries the
+      * breakdown, not just the terminal session that produced it.
+      ******************************************************************
+       1500-WRITE-SUMMARY-LINE.
+            MOVE SPACES TO COND-OUTPUT-RECORD.
+            STRING "PARES Y POSITIVOS: " EVEN-POSITIVE-COUNT
+                " IMPARES Y/O NEGATIVOS: " ODD-OR-NEGATIVE-COUNT
+                " CEROS: " ZERO-COUNT
+                DELIMITED BY SIZE INTO COND-OUTPUT-RECORD.
+            WRITE COND-OUTPUT-RECORD.
+       END PROGRAM condicional.
