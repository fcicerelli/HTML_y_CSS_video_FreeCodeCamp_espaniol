@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook:  GLEXTR
+      * Purpose:   Fixed-width interface file layout for the general-
+      *            ledger posting feed - one detail record per division
+      *            result plus a batch-id trailer, picked up by that
+      *            system's nightly job instead of being rekeyed by
+      *            hand from a printed report.
+      ******************************************************************
+       01  GL-DETAIL-RECORD.
+           05  GL-RECORD-TYPE          PIC X(01)  VALUE "D".
+           05  GL-REQUEST-ID           PIC 9(06).
+           05  GL-AMOUNT               PIC 9(08)V99.
+           05  GL-POSTING-DATE         PIC 9(08).
+           05  FILLER                  PIC X(15)  VALUE SPACES.
+
+       01  GL-TRAILER-RECORD.
+           05  GL-RECORD-TYPE          PIC X(01)  VALUE "T".
+           05  GL-BATCH-ID             PIC 9(08).
+           05  GL-BATCH-COUNT          PIC 9(08).
+           05  GL-BATCH-AMOUNT         PIC 9(10)V99.
+           05  FILLER                  PIC X(11)  VALUE SPACES.
