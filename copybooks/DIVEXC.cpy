@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook:  DIVEXC
+      * Purpose:   Exception report record for division batch records
+      *            rejected by validation (zero or non-numeric
+      *            denominator, non-numeric numerator).
+      ******************************************************************
+       01  DIV-EXCEPTION-RECORD.
+           05  DX-REQUEST-ID           PIC X(06).
+           05  DX-NUMERATOR            PIC X(06).
+           05  DX-DENOMINATOR          PIC X(06).
+           05  DX-REASON-CODE          PIC X(04).
+           05  DX-REASON-TEXT          PIC X(30).
