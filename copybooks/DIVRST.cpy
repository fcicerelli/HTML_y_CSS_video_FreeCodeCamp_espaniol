@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook:  DIVRST
+      * Purpose:   Restart control record for the division batch job -
+      *            holds the request-id of the last record successfully
+      *            processed so a re-run after an abend can skip
+      *            forward instead of starting at record one.
+      *            Also carries the accumulators running at that
+      *            checkpoint (rejected count, control total, GL batch
+      *            totals, min/max/total quotient statistics) so a
+      *            restarted run can re-seed them instead of starting
+      *            the totals over from the post-restart portion alone.
+      ******************************************************************
+       01  DIV-RESTART-RECORD.
+           05  DR-LAST-REQUEST-ID      PIC X(06).
+           05  DR-RECORDS-REJECTED     PIC 9(08).
+           05  DR-CONTROL-TOTAL        PIC 9(10).
+           05  DR-GL-BATCH-COUNT       PIC 9(08).
+           05  DR-GL-BATCH-AMOUNT      PIC 9(10)V99.
+           05  DR-STATS-STARTED        PIC X(01).
+           05  DR-MIN-QUOTIENT         PIC 9(06)V99.
+           05  DR-MAX-QUOTIENT         PIC 9(06)V99.
+           05  DR-QUOTIENT-TOTAL       PIC 9(10)V99.
+           05  DR-RESIDUO-TOTAL        PIC 9(10).
+           05  DR-CALCULATED-COUNT     PIC 9(08).
