@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:  USRMST
+      * Purpose:   Small user master record - names authorized to sign
+      *            on to the system, looked up by firstprog.cbl before
+      *            the welcome message is displayed.
+      ******************************************************************
+       01  USER-MASTER-RECORD.
+           05  UM-USER-NAME            PIC A(20).
+           05  UM-STATUS               PIC X(01).
+               88  UM-STATUS-ACTIVE       VALUE "A".
+               88  UM-STATUS-INACTIVE     VALUE "I".
