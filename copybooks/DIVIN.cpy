@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook:  DIVIN
+      * Purpose:   Input record layout for the division batch feed.
+      *            Numerator/denominator are carried as alphanumeric
+      *            so a validation paragraph can screen for
+      *            non-numeric data before any arithmetic is attempted.
+      ******************************************************************
+       01  DIV-INPUT-RECORD.
+           05  DI-REQUEST-ID           PIC X(06).
+           05  DI-NUMERATOR            PIC X(06).
+           05  DI-DENOMINATOR          PIC X(06).
+           05  FILLER                  PIC X(02).
