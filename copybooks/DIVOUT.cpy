@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:  DIVOUT
+      * Purpose:   Output record layout for the division batch results
+      *            file - one quotient/remainder pair per input record.
+      ******************************************************************
+       01  DIV-OUTPUT-RECORD.
+           05  DO-REQUEST-ID           PIC 9(06).
+           05  DO-NUMERATOR            PIC 9(06).
+           05  DO-DENOMINATOR          PIC 9(06).
+           05  DO-QUOTIENT             PIC 9(06)V99.
+           05  DO-RESIDUO              PIC 9(06).
