@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:  PIPEREC
+      * Purpose:   Record layout for a single numerator/denominator
+      *            pair as it moves from the division logic to the
+      *            classification logic within the integrated pipeline
+      *            job, so the two stages agree on one shared shape for
+      *            the value being passed between them.
+      ******************************************************************
+       01  PIPE-VALUE-RECORD.
+           05  PV-REQUEST-ID           PIC 9(06).
+           05  PV-NUMERATOR            PIC 9(06).
+           05  PV-DENOMINATOR          PIC 9(06).
+           05  PV-QUOTIENT             PIC 9(06)V99.
+           05  PV-RESIDUO              PIC 9(06).
+           05  PV-INT-QUOTIENT         PIC S9(07).
+           05  PV-CLASSIFICATION       PIC X(30).
