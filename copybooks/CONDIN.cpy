@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook:  CONDIN
+      * Purpose:   Input record layout for the condicional batch feed -
+      *            one NUMERO value per record to be classified.
+      * Modification History:
+      *   09/AUG/2026 - CI-NUMERO widened from PIC S9(03) to PIC S9(07)
+      *                 so values larger than +/-999 no longer have to
+      *                 be split or scaled by hand before classifying.
+      ******************************************************************
+       01  COND-INPUT-RECORD.
+           05  CI-NUMERO               PIC S9(07)
+                                        SIGN IS LEADING SEPARATE.
+           05  FILLER                  PIC X(72).
