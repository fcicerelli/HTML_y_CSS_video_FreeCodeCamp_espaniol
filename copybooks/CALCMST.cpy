@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:  CALCMST
+      * Purpose:   CALC-MASTER record layout - one division calculation
+      *            per request-id, kept on file so it can be looked
+      *            up, corrected, and re-run without resubmitting a
+      *            whole batch.
+      ******************************************************************
+       01  CALC-MASTER-RECORD.
+           05  CM-REQUEST-ID           PIC 9(06).
+           05  CM-NUMERATOR            PIC 9(06).
+           05  CM-DENOMINATOR          PIC 9(06).
+           05  CM-QUOTIENT             PIC 9(06).
+           05  CM-RESIDUO              PIC 9(06).
+           05  CM-STATUS               PIC X(01).
+               88  CM-STATUS-ACTIVE       VALUE "A".
+               88  CM-STATUS-PENDING      VALUE "P".
+               88  CM-STATUS-DELETED      VALUE "D".
