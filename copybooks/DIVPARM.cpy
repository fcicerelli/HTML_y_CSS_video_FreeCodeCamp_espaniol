@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:  DIVPARM
+      * Purpose:   Operator-maintained control record for the division
+      *            batch driver - rounding mode and the day-over-day
+      *            reconciliation tolerance - read at job start instead
+      *            of being keyed in at a terminal, so the batch can be
+      *            launched unattended (cron/JCL with no console).
+      ******************************************************************
+       01  DIV-PARAMETER-RECORD.
+           05  PM-ROUND-MODE           PIC X(01).
+           05  PM-TOLERANCE-PERCENT    PIC 9(03).
