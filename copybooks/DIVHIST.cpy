@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook:  DIVHIST
+      * Purpose:   One control-total record per division batch run,
+      *            appended to DIVHIST so each day's volumes and
+      *            quotient/remainder totals can be reconciled against
+      *            the prior run instead of comparing printouts by hand.
+      ******************************************************************
+       01  DIV-HISTORY-RECORD.
+           05  HR-RUN-DATE             PIC 9(08).
+           05  HR-RECORD-COUNT         PIC 9(08).
+           05  HR-QUOTIENT-TOTAL       PIC 9(10)V99.
+           05  HR-RESIDUO-TOTAL        PIC 9(10).
