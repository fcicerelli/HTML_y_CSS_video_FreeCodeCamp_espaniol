@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook:  AUDITLOG
+      * Purpose:   Session audit trail record - one entry per sign-on
+      *            attempt, accepted or rejected, with the name entered
+      *            and a timestamp.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-USER-NAME            PIC A(20).
+           05  AL-DATE                 PIC 9(08).
+           05  AL-TIME                 PIC 9(08).
+           05  AL-RESULT               PIC X(01).
+               88  AL-RESULT-ACCEPTED     VALUE "A".
+               88  AL-RESULT-REJECTED     VALUE "R".
