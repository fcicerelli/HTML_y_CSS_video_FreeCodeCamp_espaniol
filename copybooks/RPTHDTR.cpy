@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook:  RPTHDTR
+      * Purpose:   Standard report header and trailer layout shared by
+      *            every reporting program in this system, so run
+      *            date, page number, and control totals line up the
+      *            same way from one report to the next and can be
+      *            reconciled against each other at a glance.
+      ******************************************************************
+       01  RPT-HEADER-LINE.
+           05  RH-TITLE                PIC X(40).
+           05  RH-RUN-DATE-LABEL       PIC X(05)  VALUE "FECHA".
+           05  RH-RUN-DATE             PIC X(10).
+           05  RH-PAGE-LABEL           PIC X(05)  VALUE "PAG. ".
+           05  RH-PAGE-NUMBER          PIC 9(04).
+           05  FILLER                  PIC X(16)  VALUE SPACES.
+
+       01  RPT-TRAILER-LINE.
+           05  RT-READ-LABEL           PIC X(18)  VALUE
+                                        "REGISTROS LEIDOS:".
+           05  RT-RECORDS-READ         PIC 9(08).
+           05  RT-REJECTED-LABEL       PIC X(22)  VALUE
+                                        "REGISTROS RECHAZADOS:".
+           05  RT-RECORDS-REJECTED     PIC 9(08).
+           05  RT-CONTROL-LABEL        PIC X(14)  VALUE
+                                        "TOTAL CONTROL:".
+           05  RT-CONTROL-TOTAL        PIC 9(10).
