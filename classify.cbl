@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Author:    Fabio Cicerelli
+      * Date:      09/AUG/2026
+      * Purpose:   Classifies a PIPE-VALUE-RECORD's integer quotient as
+      *            cero, par y positivo, or impar y/o negativo - the
+      *            same rule condicional.cbl applies to a NUMERO - so
+      *            the pipeline job and condicional.cbl's own batch
+      *            driver share one classification routine instead of
+      *            keeping two copies of the rule in step.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. classify.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 CLASSIFY-RESTO PIC S9(07).
+       77 CLASSIFY-RESIDUO PIC 99.
+       LINKAGE SECTION.
+       COPY PIPEREC.
+       PROCEDURE DIVISION USING PIPE-VALUE-RECORD.
+       0000-CLASSIFY-MAIN.
+            DIVIDE PV-INT-QUOTIENT BY 2
+                GIVING CLASSIFY-RESTO REMAINDER CLASSIFY-RESIDUO.
+            EVALUATE TRUE
+                WHEN PV-INT-QUOTIENT = 0
+                    MOVE "ES CERO" TO PV-CLASSIFICATION
+                WHEN (CLASSIFY-RESIDUO = 0) AND (PV-INT-QUOTIENT > 0)
+                    MOVE "ES PAR Y ES POSITIVO" TO PV-CLASSIFICATION
+                WHEN OTHER
+                    MOVE "ES IMPAR Y/O NEGATIVO" TO PV-CLASSIFICATION
+            END-EVALUATE.
+            GOBACK.
+       END PROGRAM classify.
