@@ -3,24 +3,571 @@
       * Date:      18/MAR/2025
       * Purpose:   Clase de Lenguages de Interfaz
       * Tectonics: cobc
+      * Modification History:
+      *   09/AUG/2026 - Converted from interactive ACCEPT of a single
+      *                 X/Y pair to a batch job that reads the whole
+      *                 day's numerator/denominator feed from DIVIN
+      *                 and writes one quotient/remainder per record
+      *                 to DIVOUT.
+      *   09/AUG/2026 - Added validation of the denominator (non-zero,
+      *                 numeric) and of the numerator (numeric) ahead
+      *                 of the DIVIDE, with rejected records written
+      *                 to DIVEXC instead of abending the run.
+      *   09/AUG/2026 - Added checkpoint/restart: the request-id of the
+      *                 last record processed is saved to DIVRST every
+      *                 CHECKPOINT-INTERVAL records, and a re-run skips
+      *                 every record up through that id instead of
+      *                 reprocessing the whole file.
+      *   09/AUG/2026 - DIVEXC now carries the shared RPTHDTR report
+      *                 header and trailer (run date, page number,
+      *                 records-read/rejected, control total) so it
+      *                 reconciles against the system's other reports.
+      *   09/AUG/2026 - Changed STOP RUN to GOBACK so this program can
+      *                 also be CALLed from menu.cbl and return control
+      *                 to the caller.
+      *   09/AUG/2026 - DO-QUOTIENT now carries two decimal places
+      *                 (DIVOUT widened to PIC 9(06)V99), with the
+      *                 rounding mode (nearest or truncate) selected by
+      *                 the operator at job start via ROUND-MODE-SWITCH.
+      *                 X, Y, and RESIDUO widened to PIC 9(06) to match
+      *                 the full width of DIVIN's numerator/denominator.
+      *   09/AUG/2026 - Added the DIVGL fixed-width extract file (one
+      *                 detail record per result plus a batch-id
+      *                 trailer) for the general-ledger posting feed.
+      *   09/AUG/2026 - Now accumulates and displays running minimum,
+      *                 maximum, and average quotient, plus a running
+      *                 total of remainders, at end-of-job.
+      *   09/AUG/2026 - Each run's control totals are appended to
+      *                 DIVHIST keyed by run date, and compared at
+      *                 start-of-job against the prior run's totals,
+      *                 with an out-of-tolerance variance flagged by a
+      *                 warning message instead of requiring a manual
+      *                 printout comparison.
+      *   09/AUG/2026 - Review fixes: DIVRST is now cleared at the end
+      *                 of a normal run instead of always being
+      *                 re-persisted, so the next run no longer starts
+      *                 in restart mode and silently skips every
+      *                 record; all WORKING-STORAGE counters and
+      *                 switches are explicitly reset at the top of
+      *                 1000-INITIALIZE so a second CALL from menu.cbl
+      *                 in the same run unit starts clean instead of
+      *                 carrying over the prior call's totals; the
+      *                 rounding mode and reconciliation tolerance are
+      *                 now read from DIVPARM instead of an interactive
+      *                 ACCEPT, so the batch can run unattended; and
+      *                 DI-REQUEST-ID is now validated as numeric, with
+      *                 the numerator/denominator reason codes split
+      *                 into distinct NNUM/DNUM codes.
+      *   09/AUG/2026 - Review fix: a restart run now opens DIVOUT,
+      *                 DIVEXC, and DIVGL with OPEN EXTEND (falling
+      *                 back to OPEN OUTPUT on first-time creation,
+      *                 same as DIVHIST) instead of always truncating
+      *                 them with OPEN OUTPUT, so the output already
+      *                 written by the run being resumed is no longer
+      *                 lost. The restart check now runs before these
+      *                 files are opened so the open mode can depend
+      *                 on it, and the report header is written only
+      *                 on a fresh (non-restart) run to avoid a second
+      *                 header appearing partway through one run's
+      *                 report.
+      *   09/AUG/2026 - Review fix: DIVRST now carries the rejected
+      *                 count, control total, GL batch totals, and
+      *                 min/max/total quotient statistics running at
+      *                 the checkpoint, not just the last request-id.
+      *                 A restart run re-seeds these accumulators from
+      *                 DIVRST (1110-RESEED-ACCUMULATORS) instead of
+      *                 starting them at zero, so the exception-report
+      *                 trailer, GL batch trailer, end-of-job stats,
+      *                 and DIVHIST record reflect the whole file
+      *                 again instead of only the post-restart portion.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. division.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIV-INPUT-FILE ASSIGN TO "DIVIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIV-OUTPUT-FILE ASSIGN TO "DIVOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DIV-OUTPUT-STATUS.
+           SELECT DIV-EXCEPTION-FILE ASSIGN TO "DIVEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DIV-EXCEPTION-STATUS.
+           SELECT DIV-RESTART-FILE ASSIGN TO "DIVRST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DIV-RESTART-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "DIVGL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-EXTRACT-STATUS.
+           SELECT DIV-HISTORY-FILE ASSIGN TO "DIVHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DIV-HISTORY-STATUS.
+           SELECT DIV-PARAMETER-FILE ASSIGN TO "DIVPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DIV-PARM-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  DIV-INPUT-FILE.
+       COPY DIVIN.
+       FD  DIV-OUTPUT-FILE.
+       COPY DIVOUT.
+       FD  DIV-EXCEPTION-FILE.
+       01  DIV-EXCEPTION-LINE          PIC X(80).
+       FD  DIV-RESTART-FILE.
+       COPY DIVRST.
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-LINE             PIC X(40).
+       FD  DIV-HISTORY-FILE.
+       COPY DIVHIST.
+       FD  DIV-PARAMETER-FILE.
+       COPY DIVPARM.
        WORKING-STORAGE SECTION.
-       77 X PIC 99.
-       77 Y PIC 99.
-       77 Z PIC 99.
-       77 RESIDUO PIC 99.
+       COPY DIVEXC.
+       COPY RPTHDTR.
+       COPY GLEXTR.
+       77 RECORDS-READ-COUNT PIC 9(08) VALUE ZERO.
+       77 RECORDS-REJECTED-COUNT PIC 9(08) VALUE ZERO.
+       77 CONTROL-TOTAL PIC 9(10) VALUE ZERO.
+       77 REPORT-PAGE-NUMBER PIC 9(04) VALUE 1.
+       77 REPORT-RUN-DATE PIC 9(08) VALUE ZERO.
+       77 GL-BATCH-COUNT-WORK PIC 9(08) VALUE ZERO.
+       77 GL-BATCH-AMOUNT-WORK PIC 9(10)V99 VALUE ZERO.
+       77 X PIC 9(06).
+       77 Y PIC 9(06).
+       77 INT-QUOTIENT PIC 9(06).
+       77 DECIMAL-QUOTIENT PIC 9(06)V99.
+       77 RESIDUO PIC 9(06).
+       77 ROUND-MODE-SWITCH PIC X(01) VALUE "N".
+           88 ROUND-NEAREST VALUE "N".
+           88 ROUND-TRUNCATE VALUE "T".
+       77 EOF-SWITCH PIC X(01) VALUE "N".
+           88 END-OF-FILE VALUE "Y".
+       77 VALID-SWITCH PIC X(01) VALUE "Y".
+           88 RECORD-IS-VALID VALUE "Y".
+           88 RECORD-IS-INVALID VALUE "N".
+       77 DIV-RESTART-STATUS PIC X(02) VALUE SPACES.
+       77 RESTART-SWITCH PIC X(01) VALUE "N".
+           88 RESTART-IN-PROGRESS VALUE "Y".
+       77 LAST-CHECKPOINT-ID PIC X(06) VALUE LOW-VALUES.
+       77 LAST-PROCESSED-ID PIC X(06) VALUE SPACES.
+       77 CHECKPOINT-INTERVAL PIC 9(06) VALUE 50.
+       77 CHECKPOINT-COUNTER PIC 9(06) VALUE ZERO.
+       77 MIN-QUOTIENT PIC 9(06)V99 VALUE ZERO.
+       77 MAX-QUOTIENT PIC 9(06)V99 VALUE ZERO.
+       77 QUOTIENT-TOTAL PIC 9(10)V99 VALUE ZERO.
+       77 AVERAGE-QUOTIENT PIC 9(06)V99 VALUE ZERO.
+       77 RESIDUO-TOTAL PIC 9(10) VALUE ZERO.
+       77 CALCULATED-COUNT PIC 9(08) VALUE ZERO.
+       77 STATS-SWITCH PIC X(01) VALUE "N".
+           88 STATS-STARTED VALUE "Y".
+       77 DIV-HISTORY-STATUS PIC X(02) VALUE SPACES.
+       77 PRIOR-RUN-DATE PIC 9(08) VALUE ZERO.
+       77 PRIOR-RECORD-COUNT PIC 9(08) VALUE ZERO.
+       77 PRIOR-QUOTIENT-TOTAL PIC 9(10)V99 VALUE ZERO.
+       77 PRIOR-RESIDUO-TOTAL PIC 9(10) VALUE ZERO.
+       77 PRIOR-RUN-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 PRIOR-RUN-FOUND VALUE "Y".
+       77 RECONCILE-TOLERANCE-PERCENT PIC 9(03) VALUE 20.
+       77 RECONCILE-VARIANCE-PERCENT PIC 9(05)V99 VALUE ZERO.
+       77 RECONCILE-DIFFERENCE PIC S9(10)V99 VALUE ZERO.
+       77 DIV-PARM-STATUS PIC X(02) VALUE SPACES.
+       77 DIV-OUTPUT-STATUS PIC X(02) VALUE SPACES.
+       77 DIV-EXCEPTION-STATUS PIC X(02) VALUE SPACES.
+       77 GL-EXTRACT-STATUS PIC X(02) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Escriba el numerador: ".
-            ACCEPT X.
-            DISPLAY "Escriba el denominador: ".
-            ACCEPT Y.
-            DIVIDE X BY Y GIVING Z REMAINDER RESIDUO.
-            DISPLAY "El valor de la division es: "Z.
-            DISPLAY "El residuo de la division es: "RESIDUO.
-            STOP RUN.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-PROCESS-RECORD UNTIL END-OF-FILE.
+            PERFORM 9000-FINALIZE.
+            GOBACK.
+
+       1000-INITIALIZE.
+            PERFORM 0900-RESET-WORKING-STORAGE.
+            PERFORM 1050-LOAD-PARAMETERS.
+            PERFORM 1100-LOAD-RESTART-CONTROL.
+            OPEN INPUT DIV-INPUT-FILE.
+            PERFORM 1250-OPEN-OUTPUT-FILES.
+            ACCEPT REPORT-RUN-DATE FROM DATE YYYYMMDD.
+            IF NOT RESTART-IN-PROGRESS
+                PERFORM 1200-WRITE-REPORT-HEADER
+            END-IF.
+            PERFORM 1150-LOAD-PRIOR-RUN-TOTALS.
+            PERFORM 8000-READ-INPUT.
+
+      ******************************************************************
+      * A restart run resumes a job that was interrupted partway
+      * through - DIVOUT/DIVEXC/DIVGL already hold the output for the
+      * records processed before the interruption, and that output
+      * must not be thrown away.  Extend those files instead of
+      * truncating them whenever a checkpoint shows a restart is in
+      * progress; OPEN OUTPUT is only correct the first time the file
+      * is created, same as DIV-HISTORY-FILE's OPEN EXTEND/status-35
+      * fallback in 1800-WRITE-HISTORY-RECORD.
+      ******************************************************************
+       1250-OPEN-OUTPUT-FILES.
+            IF RESTART-IN-PROGRESS
+                OPEN EXTEND DIV-OUTPUT-FILE
+                IF DIV-OUTPUT-STATUS = "35"
+                    OPEN OUTPUT DIV-OUTPUT-FILE
+                END-IF
+                OPEN EXTEND DIV-EXCEPTION-FILE
+                IF DIV-EXCEPTION-STATUS = "35"
+                    OPEN OUTPUT DIV-EXCEPTION-FILE
+                END-IF
+                OPEN EXTEND GL-EXTRACT-FILE
+                IF GL-EXTRACT-STATUS = "35"
+                    OPEN OUTPUT GL-EXTRACT-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT DIV-OUTPUT-FILE
+                OPEN OUTPUT DIV-EXCEPTION-FILE
+                OPEN OUTPUT GL-EXTRACT-FILE
+            END-IF.
+
+      ******************************************************************
+      * This program is CALLed (not STOP RUN) from menu.cbl, and a
+      * called subprogram's WORKING-STORAGE VALUE clauses only take
+      * effect the first time it is loaded into a run unit - a second
+      * CALL in the same session would otherwise start from whatever
+      * counters and switches the prior call left behind.  Reset
+      * everything that matters back to its initial state here, every
+      * time, instead of relying on VALUE.
+      ******************************************************************
+       0900-RESET-WORKING-STORAGE.
+            MOVE ZERO TO RECORDS-READ-COUNT.
+            MOVE ZERO TO RECORDS-REJECTED-COUNT.
+            MOVE ZERO TO CONTROL-TOTAL.
+            MOVE 1 TO REPORT-PAGE-NUMBER.
+            MOVE ZERO TO REPORT-RUN-DATE.
+            MOVE ZERO TO GL-BATCH-COUNT-WORK.
+            MOVE ZERO TO GL-BATCH-AMOUNT-WORK.
+            MOVE "N" TO ROUND-MODE-SWITCH.
+            MOVE "N" TO EOF-SWITCH.
+            MOVE "Y" TO VALID-SWITCH.
+            MOVE SPACES TO DIV-RESTART-STATUS.
+            MOVE "N" TO RESTART-SWITCH.
+            MOVE LOW-VALUES TO LAST-CHECKPOINT-ID.
+            MOVE SPACES TO LAST-PROCESSED-ID.
+            MOVE ZERO TO CHECKPOINT-COUNTER.
+            MOVE ZERO TO MIN-QUOTIENT.
+            MOVE ZERO TO MAX-QUOTIENT.
+            MOVE ZERO TO QUOTIENT-TOTAL.
+            MOVE ZERO TO AVERAGE-QUOTIENT.
+            MOVE ZERO TO RESIDUO-TOTAL.
+            MOVE ZERO TO CALCULATED-COUNT.
+            MOVE "N" TO STATS-SWITCH.
+            MOVE SPACES TO DIV-HISTORY-STATUS.
+            MOVE ZERO TO PRIOR-RUN-DATE.
+            MOVE ZERO TO PRIOR-RECORD-COUNT.
+            MOVE ZERO TO PRIOR-QUOTIENT-TOTAL.
+            MOVE ZERO TO PRIOR-RESIDUO-TOTAL.
+            MOVE "N" TO PRIOR-RUN-FOUND-SWITCH.
+            MOVE 20 TO RECONCILE-TOLERANCE-PERCENT.
+            MOVE ZERO TO RECONCILE-VARIANCE-PERCENT.
+            MOVE ZERO TO RECONCILE-DIFFERENCE.
+            MOVE SPACES TO DIV-PARM-STATUS.
+            MOVE SPACES TO DIV-OUTPUT-STATUS.
+            MOVE SPACES TO DIV-EXCEPTION-STATUS.
+            MOVE SPACES TO GL-EXTRACT-STATUS.
+
+       1050-LOAD-PARAMETERS.
+            OPEN INPUT DIV-PARAMETER-FILE.
+            IF DIV-PARM-STATUS = "00"
+                READ DIV-PARAMETER-FILE
+                    NOT AT END
+                        MOVE PM-ROUND-MODE TO ROUND-MODE-SWITCH
+                        MOVE PM-TOLERANCE-PERCENT
+                            TO RECONCILE-TOLERANCE-PERCENT
+                END-READ
+                CLOSE DIV-PARAMETER-FILE
+            END-IF.
+
+       1200-WRITE-REPORT-HEADER.
+            MOVE "REPORTE DE EXCEPCIONES DE DIVISION" TO RH-TITLE.
+            MOVE REPORT-RUN-DATE TO RH-RUN-DATE.
+            MOVE REPORT-PAGE-NUMBER TO RH-PAGE-NUMBER.
+            MOVE RPT-HEADER-LINE TO DIV-EXCEPTION-LINE.
+            WRITE DIV-EXCEPTION-LINE.
+
+       1100-LOAD-RESTART-CONTROL.
+            MOVE LOW-VALUES TO LAST-CHECKPOINT-ID.
+            OPEN INPUT DIV-RESTART-FILE.
+            IF DIV-RESTART-STATUS = "00"
+                READ DIV-RESTART-FILE
+                    AT END MOVE LOW-VALUES TO LAST-CHECKPOINT-ID
+                    NOT AT END
+                        MOVE DR-LAST-REQUEST-ID TO LAST-CHECKPOINT-ID
+                        PERFORM 1110-RESEED-ACCUMULATORS
+                END-READ
+                CLOSE DIV-RESTART-FILE
+                IF LAST-CHECKPOINT-ID NOT = LOW-VALUES
+                    SET RESTART-IN-PROGRESS TO TRUE
+                END-IF
+            END-IF.
+
+      ******************************************************************
+      * The prior run's accumulators are persisted alongside its last-
+      * processed request-id in DIVRST (see 7000-WRITE-CHECKPOINT) so
+      * this restart run can pick up where that one left off instead
+      * of 0900-RESET-WORKING-STORAGE's zeros standing for the whole
+      * file's totals in the trailer, GL batch, stats, and DIVHIST.
+      ******************************************************************
+       1110-RESEED-ACCUMULATORS.
+            MOVE DR-RECORDS-REJECTED TO RECORDS-REJECTED-COUNT.
+            MOVE DR-CONTROL-TOTAL TO CONTROL-TOTAL.
+            MOVE DR-GL-BATCH-COUNT TO GL-BATCH-COUNT-WORK.
+            MOVE DR-GL-BATCH-AMOUNT TO GL-BATCH-AMOUNT-WORK.
+            MOVE DR-STATS-STARTED TO STATS-SWITCH.
+            MOVE DR-MIN-QUOTIENT TO MIN-QUOTIENT.
+            MOVE DR-MAX-QUOTIENT TO MAX-QUOTIENT.
+            MOVE DR-QUOTIENT-TOTAL TO QUOTIENT-TOTAL.
+            MOVE DR-RESIDUO-TOTAL TO RESIDUO-TOTAL.
+            MOVE DR-CALCULATED-COUNT TO CALCULATED-COUNT.
+
+       1150-LOAD-PRIOR-RUN-TOTALS.
+            OPEN INPUT DIV-HISTORY-FILE.
+            IF DIV-HISTORY-STATUS = "00"
+                PERFORM 1160-READ-HISTORY-RECORD
+                PERFORM 1170-KEEP-HISTORY-RECORD
+                    UNTIL DIV-HISTORY-STATUS NOT = "00"
+                CLOSE DIV-HISTORY-FILE
+            END-IF.
+
+       1160-READ-HISTORY-RECORD.
+            READ DIV-HISTORY-FILE.
+
+       1170-KEEP-HISTORY-RECORD.
+            MOVE HR-RUN-DATE TO PRIOR-RUN-DATE.
+            MOVE HR-RECORD-COUNT TO PRIOR-RECORD-COUNT.
+            MOVE HR-QUOTIENT-TOTAL TO PRIOR-QUOTIENT-TOTAL.
+            MOVE HR-RESIDUO-TOTAL TO PRIOR-RESIDUO-TOTAL.
+            SET PRIOR-RUN-FOUND TO TRUE.
+            PERFORM 1160-READ-HISTORY-RECORD.
+
+       2000-PROCESS-RECORD.
+            IF RESTART-IN-PROGRESS
+                PERFORM 2050-CHECK-RESTART-SKIP
+            ELSE
+                PERFORM 2100-VALIDATE-RECORD
+                IF RECORD-IS-VALID
+                    PERFORM 2200-CALCULATE-RECORD
+                ELSE
+                    PERFORM 2300-REJECT-RECORD
+                END-IF
+                MOVE DI-REQUEST-ID TO LAST-PROCESSED-ID
+                ADD 1 TO CHECKPOINT-COUNTER
+                IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+                    PERFORM 7000-WRITE-CHECKPOINT
+                    MOVE ZERO TO CHECKPOINT-COUNTER
+                END-IF
+            END-IF.
+            PERFORM 8000-READ-INPUT.
+
+       2050-CHECK-RESTART-SKIP.
+            IF DI-REQUEST-ID = LAST-CHECKPOINT-ID
+                MOVE "N" TO RESTART-SWITCH
+            END-IF.
+
+       2100-VALIDATE-RECORD.
+            SET RECORD-IS-VALID TO TRUE.
+            MOVE SPACES TO DX-REASON-CODE.
+            MOVE SPACES TO DX-REASON-TEXT.
+            EVALUATE TRUE
+                WHEN DI-REQUEST-ID IS NOT NUMERIC
+                    SET RECORD-IS-INVALID TO TRUE
+                    MOVE "IDNN" TO DX-REASON-CODE
+                    MOVE "ID DE SOLICITUD NO NUMERICO" TO DX-REASON-TEXT
+                WHEN DI-NUMERATOR IS NOT NUMERIC
+                    SET RECORD-IS-INVALID TO TRUE
+                    MOVE "NNUM" TO DX-REASON-CODE
+                    MOVE "NUMERADOR NO NUMERICO" TO DX-REASON-TEXT
+                WHEN DI-DENOMINATOR IS NOT NUMERIC
+                    SET RECORD-IS-INVALID TO TRUE
+                    MOVE "DNUM" TO DX-REASON-CODE
+                    MOVE "DENOMINADOR NO NUMERICO" TO DX-REASON-TEXT
+                WHEN DI-DENOMINATOR = ZERO
+                    SET RECORD-IS-INVALID TO TRUE
+                    MOVE "ZERO" TO DX-REASON-CODE
+                    MOVE "DENOMINADOR EN CERO" TO DX-REASON-TEXT
+            END-EVALUATE.
+
+       2200-CALCULATE-RECORD.
+            MOVE DI-REQUEST-ID TO DO-REQUEST-ID.
+            MOVE DI-NUMERATOR TO X.
+            MOVE DI-DENOMINATOR TO Y.
+            DIVIDE X BY Y GIVING INT-QUOTIENT REMAINDER RESIDUO.
+            EVALUATE TRUE
+                WHEN ROUND-TRUNCATE
+                    COMPUTE DECIMAL-QUOTIENT = X / Y
+                WHEN OTHER
+                    COMPUTE DECIMAL-QUOTIENT ROUNDED = X / Y
+            END-EVALUATE.
+            MOVE X TO DO-NUMERATOR.
+            MOVE Y TO DO-DENOMINATOR.
+            MOVE DECIMAL-QUOTIENT TO DO-QUOTIENT.
+            MOVE RESIDUO TO DO-RESIDUO.
+            WRITE DIV-OUTPUT-RECORD.
+            ADD INT-QUOTIENT TO CONTROL-TOTAL.
+            PERFORM 2400-WRITE-GL-DETAIL.
+            PERFORM 2500-ACCUMULATE-STATISTICS.
+
+       2500-ACCUMULATE-STATISTICS.
+            IF NOT STATS-STARTED
+                MOVE DECIMAL-QUOTIENT TO MIN-QUOTIENT
+                MOVE DECIMAL-QUOTIENT TO MAX-QUOTIENT
+                SET STATS-STARTED TO TRUE
+            ELSE
+                IF DECIMAL-QUOTIENT < MIN-QUOTIENT
+                    MOVE DECIMAL-QUOTIENT TO MIN-QUOTIENT
+                END-IF
+                IF DECIMAL-QUOTIENT > MAX-QUOTIENT
+                    MOVE DECIMAL-QUOTIENT TO MAX-QUOTIENT
+                END-IF
+            END-IF.
+            ADD DECIMAL-QUOTIENT TO QUOTIENT-TOTAL.
+            ADD RESIDUO TO RESIDUO-TOTAL.
+            ADD 1 TO CALCULATED-COUNT.
+
+       2400-WRITE-GL-DETAIL.
+            MOVE DI-REQUEST-ID TO GL-REQUEST-ID.
+            MOVE DECIMAL-QUOTIENT TO GL-AMOUNT.
+            MOVE REPORT-RUN-DATE TO GL-POSTING-DATE.
+            MOVE GL-DETAIL-RECORD TO GL-EXTRACT-LINE.
+            WRITE GL-EXTRACT-LINE.
+            ADD 1 TO GL-BATCH-COUNT-WORK.
+            ADD DECIMAL-QUOTIENT TO GL-BATCH-AMOUNT-WORK.
+
+       2300-REJECT-RECORD.
+            MOVE DI-REQUEST-ID TO DX-REQUEST-ID.
+            MOVE DI-NUMERATOR TO DX-NUMERATOR.
+            MOVE DI-DENOMINATOR TO DX-DENOMINATOR.
+            MOVE DIV-EXCEPTION-RECORD TO DIV-EXCEPTION-LINE.
+            WRITE DIV-EXCEPTION-LINE.
+            ADD 1 TO RECORDS-REJECTED-COUNT.
+
+       7000-WRITE-CHECKPOINT.
+            MOVE LAST-PROCESSED-ID TO DR-LAST-REQUEST-ID.
+            MOVE RECORDS-REJECTED-COUNT TO DR-RECORDS-REJECTED.
+            MOVE CONTROL-TOTAL TO DR-CONTROL-TOTAL.
+            MOVE GL-BATCH-COUNT-WORK TO DR-GL-BATCH-COUNT.
+            MOVE GL-BATCH-AMOUNT-WORK TO DR-GL-BATCH-AMOUNT.
+            MOVE STATS-SWITCH TO DR-STATS-STARTED.
+            MOVE MIN-QUOTIENT TO DR-MIN-QUOTIENT.
+            MOVE MAX-QUOTIENT TO DR-MAX-QUOTIENT.
+            MOVE QUOTIENT-TOTAL TO DR-QUOTIENT-TOTAL.
+            MOVE RESIDUO-TOTAL TO DR-RESIDUO-TOTAL.
+            MOVE CALCULATED-COUNT TO DR-CALCULATED-COUNT.
+            OPEN OUTPUT DIV-RESTART-FILE.
+            WRITE DIV-RESTART-RECORD.
+            CLOSE DIV-RESTART-FILE.
+
+      ******************************************************************
+      * A run that reaches end-of-file has finished normally - leaving
+      * the last checkpoint behind would make the next run think it is
+      * resuming a prior job and skip every record that doesn't match
+      * that stale id.  Reset DIVRST to empty here so the next run
+      * starts fresh; only a mid-run checkpoint written by
+      * 7000-WRITE-CHECKPOINT above should ever leave a real restart
+      * point behind.
+      ******************************************************************
+       7100-CLEAR-CHECKPOINT.
+            OPEN OUTPUT DIV-RESTART-FILE.
+            CLOSE DIV-RESTART-FILE.
+
+       8000-READ-INPUT.
+            READ DIV-INPUT-FILE
+                AT END SET END-OF-FILE TO TRUE
+                NOT AT END ADD 1 TO RECORDS-READ-COUNT
+            END-READ.
+
+       9000-FINALIZE.
+            PERFORM 7100-CLEAR-CHECKPOINT.
+            PERFORM 1300-WRITE-REPORT-TRAILER.
+            PERFORM 1500-WRITE-GL-TRAILER.
+            PERFORM 1600-DISPLAY-STATISTICS.
+            PERFORM 1700-RECONCILE-PRIOR-RUN.
+            PERFORM 1800-WRITE-HISTORY-RECORD.
+            CLOSE DIV-INPUT-FILE.
+            CLOSE DIV-OUTPUT-FILE.
+            CLOSE DIV-EXCEPTION-FILE.
+            CLOSE GL-EXTRACT-FILE.
+
+       1300-WRITE-REPORT-TRAILER.
+            MOVE RECORDS-READ-COUNT TO RT-RECORDS-READ.
+            MOVE RECORDS-REJECTED-COUNT TO RT-RECORDS-REJECTED.
+            MOVE CONTROL-TOTAL TO RT-CONTROL-TOTAL.
+            MOVE RPT-TRAILER-LINE TO DIV-EXCEPTION-LINE.
+            WRITE DIV-EXCEPTION-LINE.
+
+       1500-WRITE-GL-TRAILER.
+            MOVE REPORT-RUN-DATE TO GL-BATCH-ID.
+            MOVE GL-BATCH-COUNT-WORK TO GL-BATCH-COUNT.
+            MOVE GL-BATCH-AMOUNT-WORK TO GL-BATCH-AMOUNT.
+            MOVE GL-TRAILER-RECORD TO GL-EXTRACT-LINE.
+            WRITE GL-EXTRACT-LINE.
+
+       1600-DISPLAY-STATISTICS.
+            IF STATS-STARTED
+                COMPUTE AVERAGE-QUOTIENT ROUNDED =
+                    QUOTIENT-TOTAL / CALCULATED-COUNT
+                DISPLAY "COCIENTE MINIMO: " MIN-QUOTIENT
+                DISPLAY "COCIENTE MAXIMO: " MAX-QUOTIENT
+                DISPLAY "COCIENTE PROMEDIO: " AVERAGE-QUOTIENT
+                DISPLAY "TOTAL DE RESIDUOS: " RESIDUO-TOTAL
+            END-IF.
+
+       1700-RECONCILE-PRIOR-RUN.
+            IF PRIOR-RUN-FOUND
+                IF PRIOR-RECORD-COUNT > ZERO
+                    COMPUTE RECONCILE-DIFFERENCE =
+                        CALCULATED-COUNT - PRIOR-RECORD-COUNT
+                    PERFORM 1710-CHECK-COUNT-VARIANCE
+                END-IF
+                IF PRIOR-QUOTIENT-TOTAL > ZERO
+                    COMPUTE RECONCILE-DIFFERENCE =
+                        QUOTIENT-TOTAL - PRIOR-QUOTIENT-TOTAL
+                    PERFORM 1720-CHECK-QUOTIENT-VARIANCE
+                END-IF
+            END-IF.
+
+       1710-CHECK-COUNT-VARIANCE.
+            IF RECONCILE-DIFFERENCE < ZERO
+                COMPUTE RECONCILE-DIFFERENCE =
+                    ZERO - RECONCILE-DIFFERENCE
+            END-IF.
+            COMPUTE RECONCILE-VARIANCE-PERCENT ROUNDED =
+                (RECONCILE-DIFFERENCE * 100) / PRIOR-RECORD-COUNT.
+            IF RECONCILE-VARIANCE-PERCENT > RECONCILE-TOLERANCE-PERCENT
+                DISPLAY "ADVERTENCIA: EL CONTEO DE REGISTROS VARIA "
+                    RECONCILE-VARIANCE-PERCENT
+                    "% RESPECTO A LA CORRIDA ANTERIOR ("
+                    PRIOR-RUN-DATE ")"
+            END-IF.
+
+       1720-CHECK-QUOTIENT-VARIANCE.
+            IF RECONCILE-DIFFERENCE < ZERO
+                COMPUTE RECONCILE-DIFFERENCE =
+                    ZERO - RECONCILE-DIFFERENCE
+            END-IF.
+            COMPUTE RECONCILE-VARIANCE-PERCENT ROUNDED =
+                (RECONCILE-DIFFERENCE * 100) / PRIOR-QUOTIENT-TOTAL.
+            IF RECONCILE-VARIANCE-PERCENT > RECONCILE-TOLERANCE-PERCENT
+                DISPLAY "ADVERTENCIA: EL TOTAL DE COCIENTES VARIA "
+                    RECONCILE-VARIANCE-PERCENT
+                    "% RESPECTO A LA CORRIDA ANTERIOR ("
+                    PRIOR-RUN-DATE ")"
+            END-IF.
+
+       1800-WRITE-HISTORY-RECORD.
+            MOVE REPORT-RUN-DATE TO HR-RUN-DATE.
+            MOVE CALCULATED-COUNT TO HR-RECORD-COUNT.
+            MOVE QUOTIENT-TOTAL TO HR-QUOTIENT-TOTAL.
+            MOVE RESIDUO-TOTAL TO HR-RESIDUO-TOTAL.
+            OPEN EXTEND DIV-HISTORY-FILE.
+            IF DIV-HISTORY-STATUS = "35"
+                OPEN OUTPUT DIV-HISTORY-FILE
+            END-IF.
+            WRITE DIV-HISTORY-RECORD.
+            CLOSE DIV-HISTORY-FILE.
        END PROGRAM division.
